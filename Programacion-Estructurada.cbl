@@ -8,6 +8,69 @@
 
       *>----------------------------------------------------------------
       *> PROGRAMA PRUEBA DE PROGRAMACION ESTRUCTURADA
+      *>----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> 09/08/2026 JOS - SE CAMBIA EL ACCEPT DE CONSOLA POR LECTURA
+      *>                  DEL ARCHIVO DE TRANSACCIONES TRANS-IN PARA
+      *>                  PERMITIR CORRIDA DESATENDIDA EN BATCH.
+      *> 09/08/2026 JOS - SE AGREGA REPORTE IMPRESO (REPORT-OUT) CON
+      *>                  ENCABEZADOS DE PAGINA, UN RENGLON DETALLE POR
+      *>                  NUMERO PROCESADO Y RENGLON DE TOTAL FINAL.
+      *> 09/08/2026 JOS - SE VALIDA QUE WS-NUMERO SEA NUMERICO Y ESTE
+      *>                  DENTRO DE RANGO DE NEGOCIO ANTES DE SUMARLO;
+      *>                  LOS RECHAZOS SE MANDAN A ERROR-OUT Y NO
+      *>                  AFECTAN WS-SUMA.
+      *> 09/08/2026 JOS - SE AGREGA CHECKPOINT CADA N REGISTROS
+      *>                  (CHECK-FILE) Y UN PARAMETRO DE REINICIO PARA
+      *>                  QUE OPERACIONES PUEDA REANUDAR UNA CORRIDA
+      *>                  INTERRUMPIDA SIN REPROCESAR TODO EL ARCHIVO.
+      *> 09/08/2026 JOS - SE AGREGA CODIGO DE CATEGORIA/SUCURSAL AL
+      *>                  REGISTRO DE ENTRADA Y QUIEBRE DE CONTROL POR
+      *>                  CATEGORIA (TRANS-IN DEBE VENIR ORDENADO POR
+      *>                  TR-CATEGORIA) CON SUBTOTAL IMPRESO POR CADA
+      *>                  CAMBIO DE CATEGORIA, ADEMAS DEL TOTAL GENERAL.
+      *> 09/08/2026 JOS - TRANS-IN AHORA LLEVA ENCABEZADO (TIPO 'H') Y
+      *>                  SUMARIO (TIPO 'T') DE CONTROL CON EL TOTAL Y
+      *>                  CONTEO ESPERADOS; AL FINAL SE COMPARAN CONTRA
+      *>                  WS-SUMA Y WS-CONTADOR-LEIDOS EN 600-VERIFICA-
+      *>                  CONTROL, QUE MARCA EL JOB COMO DESCUADRADO SI
+      *>                  NO COINCIDEN.
+      *> 09/08/2026 JOS - SE AGREGA 610-DETERMINA-RETURN-CODE PARA QUE
+      *>                  EL JOB TERMINE CON RETURN-CODE 00 (LIMPIO),
+      *>                  04 (CON RECHAZOS), 08 (ENCABEZADO VALIDO SIN
+      *>                  REGISTROS DE DETALLE) U 16 (ENCABEZADO
+      *>                  INVALIDO O DESCUADRE DE CONTROL) Y EL
+      *>                  SCHEDULER PUEDA CONDICIONAR LOS SIGUIENTES
+      *>                  PASOS DEL JOB.
+      *> 09/08/2026 JOS - SE AGREGA BITACORA DE AUDITORIA (AUDIT-OUT)
+      *>                  CON CADA VALOR PROCESADO, SU ACUMULADO Y
+      *>                  NUMERO DE SECUENCIA, PARA RECONSTRUIR WS-SUMA
+      *>                  SI FINANZAS DISPUTA EL TOTAL.
+      *> 09/08/2026 JOS - SE AGREGA MAESTRO HISTORICO (HIST-FILE)
+      *>                  INDEXADO POR FECHA DE CORRIDA, CON LA SUMA Y
+      *>                  EL CONTEO DE REGISTROS DE CADA CORRIDA, PARA
+      *>                  DAR SEGUIMIENTO DIA A DIA SIN ARCHIVAR LOGS.
+      *> 09/08/2026 JOS - CORRIGE DOBLE LECTURA POR ITERACION EN 100-
+      *>                  PROCESO (EL RANGO PERFORM...THRU ALCANZABA A
+      *>                  100-LEE-NUMEROS); SE QUITA EL ACCEPT DE
+      *>                  REINICIO Y AHORA EL REINICIO SE DETECTA SOLO
+      *>                  SI YA EXISTE CHECKPOINT EN CHECK-FILE, PARA NO
+      *>                  DETENER LA CORRIDA DESATENDIDA ESPERANDO
+      *>                  CONSOLA; SE ACOTA EL SALTO DE REGISTROS DE
+      *>                  510-REPOSICIONA-ENTRADA PARA QUE NO LEA MAS
+      *>                  ALLA DEL FIN DE TRANS-IN; SE AJUSTA EL TAMANO
+      *>                  DE WS-LIN-AUDITORIA A 80 BYTES; Y SE REORDENA
+      *>                  610-DETERMINA-RETURN-CODE PARA QUE EL
+      *>                  DESCUADRE (16) SE EVALUE ANTES QUE LA ENTRADA
+      *>                  VACIA (08), YA QUE UN ENCABEZADO INVALIDO
+      *>                  SIEMPRE SE MARCA COMO DESCUADRE EN 600-
+      *>                  VERIFICA-CONTROL.
+      *> 09/08/2026 JOS - SE AGREGA CHK-CONTADOR-RECHAZOS Y
+      *>                  CHK-NUM-PAGINA/CHK-LINEAS-PAGINA AL
+      *>                  CHECKPOINT PARA QUE UN REINICIO NO OLVIDE LOS
+      *>                  RECHAZOS YA CONTADOS NI REINICIE LA
+      *>                  PAGINACION DEL REPORTE QUE SE SIGUE ESCRIBIENDO
+      *>                  CON OPEN EXTEND.
       *>----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -17,30 +80,488 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TRANS-IN        ASSIGN TO "TRANSIN"
+                                   ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-OUT      ASSIGN TO "REPTOUT"
+                                   ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ERROR-OUT       ASSIGN TO "ERROROUT"
+                                   ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECK-FILE      ASSIGN TO "CHKPNT"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CHECK-STATUS.
+
+           SELECT AUDIT-OUT       ASSIGN TO "AUDITOUT"
+                                   ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIST-FILE       ASSIGN TO "HISTORIC"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS HIST-FECHA
+                                   FILE STATUS IS WS-HIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+       FD  TRANS-IN
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           05 TR-TIPO-REG          PIC X(01).
+              88 TR-ES-ENCABEZADO                VALUE "H".
+              88 TR-ES-DETALLE                   VALUE "D".
+              88 TR-ES-SUMARIO                   VALUE "T".
+           05 TR-DATOS-DETALLE.
+              10 TR-NUMERO         PIC 9(03).
+              10 TR-CATEGORIA      PIC 9(02).
+              10 FILLER            PIC X(74).
+           05 TR-DATOS-CONTROL REDEFINES TR-DATOS-DETALLE.
+              10 TR-CTRL-TOTAL     PIC 9(05).
+              10 TR-CTRL-REGISTROS PIC 9(05).
+              10 FILLER            PIC X(69).
+
+       FD  REPORT-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINEA           PIC X(80).
+
+       FD  ERROR-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  ERR-LINEA              PIC X(80).
+
+       FD  CHECK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHK-RECORD.
+           05 CHK-SUMA             PIC 9(05).
+           05 CHK-CONTADOR-LEIDOS  PIC 9(05).
+           05 CHK-SECUENCIA-DET    PIC 9(05).
+           05 CHK-CATEGORIA-ANT    PIC 9(02).
+           05 CHK-SUBTOTAL-CAT     PIC 9(05).
+           05 CHK-SW-PRIMERA-CAT   PIC X(01).
+           05 CHK-FECHA-CORRIDA    PIC 9(08).
+           05 CHK-CONTADOR-RECHAZOS PIC 9(05).
+           05 CHK-NUM-PAGINA       PIC 9(03).
+           05 CHK-LINEAS-PAGINA    PIC 9(02).
+           05 FILLER               PIC X(39).
+
+       FD  AUDIT-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINEA             PIC X(80).
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HISTREC.
+
        WORKING-STORAGE SECTION.
        01  WS-AREA-A-USAR.
            05 WS-SUMA             PIC 9(05)      VALUE ZEROS.
            05 WS-NUMERO           PIC 9(03)      VALUE 999.
+           05 WS-CATEGORIA        PIC 9(02)      VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05 WS-SW-FIN-TRANS     PIC X(01)      VALUE "N".
+              88 WS-FIN-TRANS                    VALUE "S".
+           05 WS-SW-NUMERO-OK     PIC X(01)      VALUE "S".
+              88 WS-NUMERO-VALIDO                VALUE "S".
+              88 WS-NUMERO-INVALIDO              VALUE "N".
+           05 WS-SW-PRIMERA-CAT   PIC X(01)      VALUE "S".
+              88 WS-PRIMERA-CATEGORIA            VALUE "S".
+              88 WS-NO-ES-PRIMERA-CAT            VALUE "N".
+           05 WS-SW-ENCABEZADO    PIC X(01)      VALUE "N".
+              88 WS-ENCABEZADO-VALIDO            VALUE "S".
+           05 WS-SW-CUADRE        PIC X(01)      VALUE "S".
+              88 WS-CUADRE-OK                    VALUE "S".
+              88 WS-CUADRE-ERROR                 VALUE "N".
+           05 WS-SW-HAY-CHECKPOINT PIC X(01)     VALUE "N".
+              88 WS-HAY-CHECKPOINT                VALUE "S".
+           05 WS-SW-SUMARIO-LEIDO PIC X(01)       VALUE "N".
+              88 WS-SUMARIO-LEIDO                 VALUE "S".
+
+       01  WS-CONTROL-EXTERNO.
+           05 WS-TOTAL-ESPERADO   PIC 9(05)      VALUE ZEROS.
+           05 WS-REGISTROS-ESPERADOS PIC 9(05)   VALUE ZEROS.
+
+       01  WS-AREA-HISTORICO.
+           05 WS-FECHA-CORRIDA    PIC 9(08)      VALUE ZEROS.
+           05 WS-HIST-STATUS      PIC X(02)      VALUE "00".
+
+       01  WS-CONTROL-QUIEBRE.
+           05 WS-CATEGORIA-ANTERIOR PIC 9(02)    VALUE ZEROS.
+           05 WS-SUBTOTAL-CATEGORIA PIC 9(05)    VALUE ZEROS.
+
+       01  WS-AREA-CHECKPOINT.
+           05 WS-CHECKPOINT-INTERVALO PIC 9(05)  VALUE 00100.
+           05 WS-REG-OMITIR       PIC 9(05)      VALUE ZEROS.
+           05 WS-COCIENTE         PIC 9(05)      VALUE ZEROS.
+           05 WS-RESIDUO          PIC 9(05)      VALUE ZEROS.
+           05 WS-CONTADOR-OMITIDOS PIC 9(05)     VALUE ZEROS.
+           05 WS-CHECK-STATUS     PIC X(02)      VALUE "00".
+
+       01  WS-LIMITES-NUMERO.
+           05 WS-NUMERO-MINIMO    PIC 9(03)      VALUE 001.
+           05 WS-NUMERO-MAXIMO    PIC 9(03)      VALUE 500.
+
+       01  WS-CONTADORES-CONTROL.
+           05 WS-CONTADOR-LEIDOS  PIC 9(05)      VALUE ZEROS.
+           05 WS-CONTADOR-RECHAZOS PIC 9(05)     VALUE ZEROS.
+
+       01  WS-LIN-ERROR.
+           05 FILLER              PIC X(18)      VALUE
+              "REGISTRO RECHAZADO".
+           05 FILLER              PIC X(05)      VALUE SPACES.
+           05 FILLER              PIC X(04)      VALUE "NO.".
+           05 WS-ERR-NUMREG       PIC ZZZZ9.
+           05 FILLER              PIC X(05)      VALUE SPACES.
+           05 FILLER              PIC X(07)      VALUE "VALOR: ".
+           05 WS-ERR-VALOR        PIC X(03).
+           05 FILLER              PIC X(33)      VALUE SPACES.
+
+       01  WS-CONTADORES-REPORTE.
+           05 WS-NUM-PAGINA       PIC 9(03)      VALUE ZEROS.
+           05 WS-LINEAS-PAGINA    PIC 9(02)      VALUE ZEROS.
+           05 WS-MAX-LINEAS-PAG   PIC 9(02)      VALUE 40.
+           05 WS-SECUENCIA-DET    PIC 9(05)      VALUE ZEROS.
+
+       01  WS-LIN-ENCABEZADO-1.
+           05 FILLER              PIC X(10)      VALUE "PROGSTR".
+           05 FILLER              PIC X(41)      VALUE
+              "REPORTE DE SUMA DE NUMEROS PROCESADOS".
+           05 FILLER              PIC X(08)      VALUE "PAGINA  ".
+           05 WS-ENC1-PAGINA      PIC ZZ9.
+           05 FILLER              PIC X(18)      VALUE SPACES.
+
+       01  WS-LIN-ENCABEZADO-2.
+           05 FILLER              PIC X(08)      VALUE "SEC.".
+           05 FILLER              PIC X(05)      VALUE SPACES.
+           05 FILLER              PIC X(04)      VALUE "CAT.".
+           05 FILLER              PIC X(09)      VALUE SPACES.
+           05 FILLER              PIC X(06)      VALUE "NUMERO".
+           05 FILLER              PIC X(48)      VALUE SPACES.
+
+       01  WS-LIN-DETALLE.
+           05 WS-DET-SEC          PIC ZZZZ9.
+           05 FILLER              PIC X(05)      VALUE SPACES.
+           05 WS-DET-CATEGORIA    PIC Z9.
+           05 FILLER              PIC X(08)      VALUE SPACES.
+           05 WS-DET-NUMERO       PIC ZZ9.
+           05 FILLER              PIC X(57)      VALUE SPACES.
+
+       01  WS-LIN-SUBTOTAL.
+           05 FILLER              PIC X(12)      VALUE
+              "SUBTOTAL CAT".
+           05 WS-SUB-CATEGORIA    PIC Z9.
+           05 FILLER              PIC X(02)      VALUE ": ".
+           05 WS-SUB-IMPORTE      PIC ZZZZ9.
+           05 FILLER              PIC X(59)      VALUE SPACES.
+
+       01  WS-LIN-TOTAL.
+           05 FILLER              PIC X(18)      VALUE
+              "SUMA DE NUMEROS: ".
+           05 WS-TOT-SUMA         PIC ZZZZ9.
+           05 FILLER              PIC X(57)      VALUE SPACES.
+
+       01  WS-LIN-AUDITORIA.
+           05 FILLER              PIC X(04)      VALUE "SEC.".
+           05 WS-AUD-SEC          PIC ZZZZ9.
+           05 FILLER              PIC X(03)      VALUE SPACES.
+           05 FILLER              PIC X(07)      VALUE "VALOR: ".
+           05 WS-AUD-VALOR        PIC ZZ9.
+           05 FILLER              PIC X(03)      VALUE SPACES.
+           05 FILLER              PIC X(11)      VALUE
+              "ACUMULADO: ".
+           05 WS-AUD-ACUM         PIC ZZZZ9.
+           05 FILLER              PIC X(39)      VALUE SPACES.
 
        PROCEDURE DIVISION.
        010-RAIZ.
-           PERFORM 100-LEE-NUMEROS THRU 100-FIN
-           PERFORM 100-PROCESO     THRU 100-FIN
-                   UNTIL WS-NUMERO EQUAL ZEROS
+           OPEN INPUT  TRANS-IN
+           PERFORM 050-LEE-ENCABEZADO THRU 050-FIN
+           PERFORM 500-RECUPERA-CHECKPOINT  THRU 500-FIN
+           IF WS-HAY-CHECKPOINT
+               OPEN EXTEND REPORT-OUT
+               OPEN EXTEND ERROR-OUT
+               OPEN EXTEND AUDIT-OUT
+               PERFORM 510-REPOSICIONA-ENTRADA  THRU 510-FIN
+           ELSE
+               ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+               OPEN OUTPUT REPORT-OUT
+               OPEN OUTPUT ERROR-OUT
+               OPEN OUTPUT AUDIT-OUT
+           END-IF
+           IF NOT WS-FIN-TRANS
+               PERFORM 100-LEE-NUMEROS THRU 100-FIN
+               PERFORM 100-PROCESO     THRU 100-PROCESO-FIN
+                       UNTIL WS-FIN-TRANS
+           END-IF
+           IF WS-NO-ES-PRIMERA-CAT
+               PERFORM 210-IMPRIME-SUBTOTAL THRU 210-FIN
+           END-IF
+           PERFORM 320-IMPRIME-TOTAL THRU 320-FIN
+           PERFORM 600-VERIFICA-CONTROL       THRU 600-FIN
+           PERFORM 610-DETERMINA-RETURN-CODE  THRU 610-FIN
+           PERFORM 800-GRABA-HISTORICO        THRU 800-FIN
+           IF WS-SUMARIO-LEIDO
+               PERFORM 900-BORRA-CHECKPOINT   THRU 900-FIN
+           END-IF
            DISPLAY "SUMA DE NUMEROS: " WS-SUMA
+           DISPLAY "REGISTROS RECHAZADOS: " WS-CONTADOR-RECHAZOS
+           DISPLAY "RETURN-CODE: " RETURN-CODE
+           CLOSE TRANS-IN
+           CLOSE REPORT-OUT
+           CLOSE ERROR-OUT
+           CLOSE AUDIT-OUT
            GOBACK.
 
        100-PROCESO.
-           PERFORM 200-REALIZA-CALCULO THRU 200-FIN.
+           PERFORM 150-VALIDA-NUMERO   THRU 150-FIN
+           IF WS-NUMERO-VALIDO
+               PERFORM 200-REALIZA-CALCULO   THRU 200-FIN
+               PERFORM 300-IMPRIME-DETALLE   THRU 300-FIN
+               PERFORM 700-REGISTRA-AUDITORIA THRU 700-FIN
+           ELSE
+               PERFORM 400-REGISTRA-RECHAZO THRU 400-FIN
+           END-IF
+           PERFORM 160-VERIFICA-CHECKPOINT THRU 160-FIN
+           PERFORM 100-LEE-NUMEROS     THRU 100-FIN.
+       100-PROCESO-FIN. EXIT.
+
        100-LEE-NUMEROS.
-           DISPLAY "DIGITE EL NUMERO: "
-           ACCEPT WS-NUMERO.
+           READ TRANS-IN
+               AT END
+                   SET WS-FIN-TRANS TO TRUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TR-ES-DETALLE
+                           ADD 1 TO WS-CONTADOR-LEIDOS
+                           MOVE TR-NUMERO    TO WS-NUMERO
+                           MOVE TR-CATEGORIA TO WS-CATEGORIA
+                       WHEN TR-ES-SUMARIO
+                           MOVE TR-CTRL-TOTAL     TO WS-TOTAL-ESPERADO
+                           MOVE TR-CTRL-REGISTROS TO
+                                WS-REGISTROS-ESPERADOS
+                           SET WS-SUMARIO-LEIDO TO TRUE
+                           SET WS-FIN-TRANS TO TRUE
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-READ.
        100-FIN. EXIT.
 
+       050-LEE-ENCABEZADO.
+           READ TRANS-IN
+               AT END
+                   DISPLAY "TRANS-IN VACIO, NO TIENE ENCABEZADO"
+                   SET WS-FIN-TRANS TO TRUE
+               NOT AT END
+                   IF TR-ES-ENCABEZADO
+                       SET WS-ENCABEZADO-VALIDO TO TRUE
+                   ELSE
+                       DISPLAY
+                          "TRANS-IN SIN ENCABEZADO DE CONTROL VALIDO"
+                       SET WS-FIN-TRANS TO TRUE
+                   END-IF
+           END-READ.
+       050-FIN. EXIT.
+
+       150-VALIDA-NUMERO.
+           SET WS-NUMERO-VALIDO TO TRUE
+           IF WS-NUMERO IS NOT NUMERIC
+               SET WS-NUMERO-INVALIDO TO TRUE
+           ELSE
+               IF WS-NUMERO IS LESS THAN WS-NUMERO-MINIMO OR
+                  WS-NUMERO IS GREATER THAN WS-NUMERO-MAXIMO
+                   SET WS-NUMERO-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+       150-FIN. EXIT.
+
        200-REALIZA-CALCULO.
-           COMPUTE WS-SUMA = WS-SUMA + WS-NUMERO.
+           IF WS-PRIMERA-CATEGORIA
+               MOVE WS-CATEGORIA TO WS-CATEGORIA-ANTERIOR
+               SET WS-NO-ES-PRIMERA-CAT TO TRUE
+           ELSE
+               IF WS-CATEGORIA IS NOT EQUAL TO WS-CATEGORIA-ANTERIOR
+                   PERFORM 210-IMPRIME-SUBTOTAL THRU 210-FIN
+                   MOVE WS-CATEGORIA TO WS-CATEGORIA-ANTERIOR
+                   MOVE ZEROS        TO WS-SUBTOTAL-CATEGORIA
+               END-IF
+           END-IF
+           COMPUTE WS-SUMA = WS-SUMA + WS-NUMERO
+           COMPUTE WS-SUBTOTAL-CATEGORIA =
+                   WS-SUBTOTAL-CATEGORIA + WS-NUMERO.
        200-FIN. EXIT.
+
+       210-IMPRIME-SUBTOTAL.
+           MOVE WS-CATEGORIA-ANTERIOR TO WS-SUB-CATEGORIA
+           MOVE WS-SUBTOTAL-CATEGORIA TO WS-SUB-IMPORTE
+           WRITE REPORT-LINEA         FROM WS-LIN-SUBTOTAL
+           ADD 1 TO WS-LINEAS-PAGINA.
+       210-FIN. EXIT.
+
+       300-IMPRIME-DETALLE.
+           IF WS-LINEAS-PAGINA IS EQUAL TO ZEROS OR
+              WS-LINEAS-PAGINA IS GREATER THAN OR EQUAL TO
+                 WS-MAX-LINEAS-PAG
+               PERFORM 310-IMPRIME-ENCABEZADO THRU 310-FIN
+           END-IF
+           ADD 1 TO WS-SECUENCIA-DET
+           MOVE WS-SECUENCIA-DET   TO WS-DET-SEC
+           MOVE WS-CATEGORIA       TO WS-DET-CATEGORIA
+           MOVE WS-NUMERO          TO WS-DET-NUMERO
+           WRITE REPORT-LINEA      FROM WS-LIN-DETALLE
+           ADD 1 TO WS-LINEAS-PAGINA.
+       300-FIN. EXIT.
+
+       310-IMPRIME-ENCABEZADO.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA      TO WS-ENC1-PAGINA
+           WRITE REPORT-LINEA      FROM WS-LIN-ENCABEZADO-1
+           WRITE REPORT-LINEA      FROM WS-LIN-ENCABEZADO-2
+           MOVE ZEROS              TO WS-LINEAS-PAGINA.
+       310-FIN. EXIT.
+
+       320-IMPRIME-TOTAL.
+           MOVE WS-SUMA             TO WS-TOT-SUMA
+           WRITE REPORT-LINEA       FROM WS-LIN-TOTAL.
+       320-FIN. EXIT.
+
+       700-REGISTRA-AUDITORIA.
+           MOVE WS-SECUENCIA-DET    TO WS-AUD-SEC
+           MOVE WS-NUMERO           TO WS-AUD-VALOR
+           MOVE WS-SUMA             TO WS-AUD-ACUM
+           WRITE AUDIT-LINEA        FROM WS-LIN-AUDITORIA.
+       700-FIN. EXIT.
+
+       400-REGISTRA-RECHAZO.
+           ADD 1 TO WS-CONTADOR-RECHAZOS
+           MOVE WS-CONTADOR-LEIDOS  TO WS-ERR-NUMREG
+           MOVE WS-NUMERO           TO WS-ERR-VALOR
+           WRITE ERR-LINEA          FROM WS-LIN-ERROR.
+       400-FIN. EXIT.
+
+       160-VERIFICA-CHECKPOINT.
+           DIVIDE WS-CONTADOR-LEIDOS BY WS-CHECKPOINT-INTERVALO
+               GIVING WS-COCIENTE REMAINDER WS-RESIDUO
+           IF WS-RESIDUO IS EQUAL TO ZEROS
+               PERFORM 530-ESCRIBE-CHECKPOINT THRU 530-FIN
+           END-IF.
+       160-FIN. EXIT.
+
+       500-RECUPERA-CHECKPOINT.
+           OPEN INPUT CHECK-FILE
+           IF WS-CHECK-STATUS IS EQUAL TO "35"
+               DISPLAY "NO EXISTE CHECKPOINT, SE INICIA DESDE CERO"
+           ELSE
+               READ CHECK-FILE
+                   AT END
+                       DISPLAY
+                          "NO EXISTE CHECKPOINT, SE INICIA DESDE CERO"
+                   NOT AT END
+                       SET WS-HAY-CHECKPOINT TO TRUE
+                       MOVE CHK-SUMA            TO WS-SUMA
+                       MOVE CHK-CONTADOR-LEIDOS TO WS-CONTADOR-LEIDOS
+                       MOVE CHK-SECUENCIA-DET   TO WS-SECUENCIA-DET
+                       MOVE CHK-CATEGORIA-ANT   TO WS-CATEGORIA-ANTERIOR
+                       MOVE CHK-SUBTOTAL-CAT    TO WS-SUBTOTAL-CATEGORIA
+                       MOVE CHK-SW-PRIMERA-CAT  TO WS-SW-PRIMERA-CAT
+                       MOVE CHK-FECHA-CORRIDA   TO WS-FECHA-CORRIDA
+                       MOVE CHK-CONTADOR-RECHAZOS TO
+                            WS-CONTADOR-RECHAZOS
+                       MOVE CHK-NUM-PAGINA      TO WS-NUM-PAGINA
+                       MOVE CHK-LINEAS-PAGINA   TO WS-LINEAS-PAGINA
+               END-READ
+               CLOSE CHECK-FILE
+           END-IF.
+       500-FIN. EXIT.
+
+       510-REPOSICIONA-ENTRADA.
+           MOVE WS-CONTADOR-LEIDOS  TO WS-REG-OMITIR
+           PERFORM 520-OMITE-REGISTRO THRU 520-FIN
+                   VARYING WS-CONTADOR-OMITIDOS FROM 1 BY 1
+                   UNTIL WS-CONTADOR-OMITIDOS IS GREATER THAN
+                            WS-REG-OMITIR
+                      OR WS-FIN-TRANS.
+       510-FIN. EXIT.
+
+       520-OMITE-REGISTRO.
+           READ TRANS-IN
+               AT END
+                   SET WS-FIN-TRANS TO TRUE
+           END-READ.
+       520-FIN. EXIT.
+
+       600-VERIFICA-CONTROL.
+           SET WS-CUADRE-OK TO TRUE
+           IF NOT WS-ENCABEZADO-VALIDO
+               SET WS-CUADRE-ERROR TO TRUE
+           ELSE
+               IF WS-SUMA IS NOT EQUAL TO WS-TOTAL-ESPERADO
+                   SET WS-CUADRE-ERROR TO TRUE
+                   DISPLAY "TOTAL DE CONTROL NO CUADRA - ESPERADO: "
+                           WS-TOTAL-ESPERADO " CALCULADO: " WS-SUMA
+               END-IF
+               IF WS-CONTADOR-LEIDOS IS NOT EQUAL TO
+                  WS-REGISTROS-ESPERADOS
+                   SET WS-CUADRE-ERROR TO TRUE
+                   DISPLAY "CONTEO DE REGISTROS NO CUADRA - ESPERADO: "
+                           WS-REGISTROS-ESPERADOS
+                           " LEIDOS: " WS-CONTADOR-LEIDOS
+               END-IF
+           END-IF.
+       600-FIN. EXIT.
+
+       610-DETERMINA-RETURN-CODE.
+           MOVE ZERO TO RETURN-CODE
+           IF WS-CUADRE-ERROR
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-CONTADOR-LEIDOS IS EQUAL TO ZEROS
+                   MOVE 08 TO RETURN-CODE
+               ELSE
+                   IF WS-CONTADOR-RECHAZOS IS GREATER THAN ZEROS
+                       MOVE 04 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+       610-FIN. EXIT.
+
+       800-GRABA-HISTORICO.
+           OPEN I-O HIST-FILE
+           IF WS-HIST-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT HIST-FILE
+               CLOSE HIST-FILE
+               OPEN I-O HIST-FILE
+           END-IF
+           MOVE WS-FECHA-CORRIDA   TO HIST-FECHA
+           MOVE WS-SUMA            TO HIST-SUMA
+           MOVE WS-CONTADOR-LEIDOS TO HIST-CONTADOR-REGS
+           WRITE HIST-RECORD
+               INVALID KEY
+                   REWRITE HIST-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR GRABANDO HISTORICO DE CORRIDA"
+                   END-REWRITE
+           END-WRITE
+           CLOSE HIST-FILE.
+       800-FIN. EXIT.
+
+       530-ESCRIBE-CHECKPOINT.
+           MOVE WS-SUMA             TO CHK-SUMA
+           MOVE WS-CONTADOR-LEIDOS  TO CHK-CONTADOR-LEIDOS
+           MOVE WS-SECUENCIA-DET    TO CHK-SECUENCIA-DET
+           MOVE WS-CATEGORIA-ANTERIOR TO CHK-CATEGORIA-ANT
+           MOVE WS-SUBTOTAL-CATEGORIA TO CHK-SUBTOTAL-CAT
+           MOVE WS-SW-PRIMERA-CAT   TO CHK-SW-PRIMERA-CAT
+           MOVE WS-FECHA-CORRIDA    TO CHK-FECHA-CORRIDA
+           MOVE WS-CONTADOR-RECHAZOS TO CHK-CONTADOR-RECHAZOS
+           MOVE WS-NUM-PAGINA       TO CHK-NUM-PAGINA
+           MOVE WS-LINEAS-PAGINA    TO CHK-LINEAS-PAGINA
+           OPEN OUTPUT CHECK-FILE
+           WRITE CHK-RECORD
+           CLOSE CHECK-FILE.
+       530-FIN. EXIT.
+
+       900-BORRA-CHECKPOINT.
+           OPEN OUTPUT CHECK-FILE
+           CLOSE CHECK-FILE.
+       900-FIN. EXIT.

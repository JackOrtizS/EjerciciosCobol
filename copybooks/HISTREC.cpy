@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *> HISTREC - LAYOUT DEL MAESTRO HISTORICO DE CORRIDAS (HIST-FILE)
+      *> COMPARTIDO ENTRE PROGSTR (GRABA) Y PROGCON (CONSULTA).
+      *>----------------------------------------------------------------
+       01  HIST-RECORD.
+           05 HIST-FECHA            PIC 9(08).
+           05 HIST-SUMA             PIC 9(05).
+           05 HIST-CONTADOR-REGS    PIC 9(05).
+           05 FILLER                PIC X(10).

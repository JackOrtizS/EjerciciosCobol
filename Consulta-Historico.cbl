@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGCON.
+      *AUTHOR.                    JACK JOSAFAT ORTIZ SALAZAR
+      *INSTALLATION.              PRUEBAS JACK
+      *DATE-WRITTEN.              09/08/2026.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+
+      *>----------------------------------------------------------------
+      *> PROGRAMA DE CONSULTA DEL MAESTRO HISTORICO DE CORRIDAS DE
+      *> PROGSTR (HIST-FILE). PERMITE CONSULTAR POR UNA FECHA O UN
+      *> RANGO DE FECHAS SIN TENER QUE RECORRER LOS JOB LOGS NI
+      *> REEJECUTAR PROGSTR CONTRA LA ENTRADA ORIGINAL.
+      *>----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> 09/08/2026 JOS - VERSION INICIAL.
+      *> 09/08/2026 JOS - SE VERIFICA WS-HIST-STATUS TRAS EL OPEN PARA
+      *>                  AVISAR "NO EXISTE HISTORICO" EN LUGAR DE
+      *>                  CONSULTAR UN HIST-FILE QUE NUNCA SE ABRIO,
+      *>                  PARA EL CASO DE UNA CONSULTA ANTES DE LA
+      *>                  PRIMERA CORRIDA DE PROGSTR.
+      *>----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE       ASSIGN TO "HISTORIC"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS HIST-FECHA
+                                   FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HISTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-STATUS          PIC X(02)      VALUE "00".
+
+       01  WS-PARM-CONSULTA.
+           05 WS-FECHA-DESDE       PIC 9(08)      VALUE ZEROS.
+           05 WS-FECHA-HASTA       PIC 9(08)      VALUE 99999999.
+
+       01  WS-SWITCHES.
+           05 WS-SW-FIN-HIST       PIC X(01)      VALUE "N".
+              88 WS-FIN-HIST                      VALUE "S".
+           05 WS-SW-ENCONTRADO     PIC X(01)      VALUE "N".
+              88 WS-SE-ENCONTRO                   VALUE "S".
+
+       01  WS-LIN-RESULTADO.
+           05 FILLER               PIC X(08)      VALUE "FECHA: ".
+           05 WS-RES-FECHA         PIC 9(08).
+           05 FILLER               PIC X(03)      VALUE SPACES.
+           05 FILLER               PIC X(07)      VALUE "SUMA: ".
+           05 WS-RES-SUMA          PIC ZZZZ9.
+           05 FILLER               PIC X(03)      VALUE SPACES.
+           05 FILLER               PIC X(12)      VALUE
+              "REGISTROS: ".
+           05 WS-RES-REGISTROS     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       010-RAIZ.
+           DISPLAY "FECHA INICIAL A CONSULTAR  (AAAAMMDD): "
+           ACCEPT WS-FECHA-DESDE
+           DISPLAY "FECHA FINAL A CONSULTAR    (AAAAMMDD): "
+           ACCEPT WS-FECHA-HASTA
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-STATUS IS EQUAL TO "35"
+               DISPLAY "NO EXISTE HISTORICO DE CORRIDAS DE PROGSTR"
+           ELSE
+               PERFORM 100-POSICIONA  THRU 100-FIN
+               PERFORM 200-MUESTRA    THRU 200-FIN
+                       UNTIL WS-FIN-HIST
+               IF NOT WS-SE-ENCONTRO
+                   DISPLAY
+                      "NO SE ENCONTRARON CORRIDAS EN EL RANGO INDICADO"
+               END-IF
+               CLOSE HIST-FILE
+           END-IF
+           GOBACK.
+
+       100-POSICIONA.
+           MOVE WS-FECHA-DESDE TO HIST-FECHA
+           START HIST-FILE KEY IS NOT LESS THAN HIST-FECHA
+               INVALID KEY
+                   SET WS-FIN-HIST TO TRUE
+           END-START.
+       100-FIN. EXIT.
+
+       200-MUESTRA.
+           READ HIST-FILE NEXT RECORD
+               AT END
+                   SET WS-FIN-HIST TO TRUE
+           END-READ
+           IF NOT WS-FIN-HIST
+               IF HIST-FECHA IS GREATER THAN WS-FECHA-HASTA
+                   SET WS-FIN-HIST TO TRUE
+               ELSE
+                   SET WS-SE-ENCONTRO TO TRUE
+                   MOVE HIST-FECHA         TO WS-RES-FECHA
+                   MOVE HIST-SUMA          TO WS-RES-SUMA
+                   MOVE HIST-CONTADOR-REGS TO WS-RES-REGISTROS
+                   DISPLAY WS-LIN-RESULTADO
+               END-IF
+           END-IF.
+       200-FIN. EXIT.
